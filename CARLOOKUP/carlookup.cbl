@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Random lookup of a single CAR-RECORD-IN by CAR-ID
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARLOOKUP.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS CAR-ID.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 CONTROL-FIELDS.
+           05 SEARCH-CAR-ID PIC X(6) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       100-LOOKUP-CAR-RECORD.
+           PERFORM 201-GET-SEARCH-ID.
+           PERFORM 301-OPEN-CAR-FILE.
+           PERFORM 302-READ-CAR-BY-ID.
+           PERFORM 303-CLOSE-CAR-FILE.
+           STOP RUN.
+
+       201-GET-SEARCH-ID.
+           DISPLAY "ENTER CAR ID: " WITH NO ADVANCING.
+           ACCEPT SEARCH-CAR-ID.
+
+       301-OPEN-CAR-FILE.
+           OPEN INPUT CAR-FILE-IN.
+
+       302-READ-CAR-BY-ID.
+           MOVE SEARCH-CAR-ID TO CAR-ID.
+           READ CAR-FILE-IN
+               INVALID KEY
+                   DISPLAY "CAR ID NOT FOUND: " SEARCH-CAR-ID
+               NOT INVALID KEY
+                   PERFORM 304-DISPLAY-CAR-RECORD
+           END-READ.
+
+       303-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-IN.
+
+       304-DISPLAY-CAR-RECORD.
+           DISPLAY "CAR ID:          " CAR-ID.
+           DISPLAY "CAR MODEL:       " CAR-MODEL.
+           DISPLAY "ENGINE:          " ENGINE.
+           DISPLAY "TOWING CAPACITY: " TOWING-CAPACITY.
+           DISPLAY "OWNER NAME:      " OWNER-NAME.
+
+       END PROGRAM CARLOOKUP.
