@@ -0,0 +1,215 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Apply ADD/CHANGE/DELETE transactions to CARFILE.TXT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARMAINT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CAR-FILE-IO
+               ASSIGN TO "..\CARFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS CAR-ID.
+
+           SELECT CARTRANS-IN
+               ASSIGN TO "..\CARTRANS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CARFILE-CHANGELOG
+               ASSIGN TO "..\CARFILE-CHANGELOG.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CAR-FILE-IO.
+           COPY CARREC.
+
+       FD CARTRANS-IN.
+       01 TRANS-RECORD-IN.
+           05 TRANS-CODE PIC X(1).
+           05 TRANS-CAR-ID PIC X(6).
+           05 TRANS-CAR-MODEL PIC X(15).
+           05 TRANS-ENGINE PIC X(25).
+           05 TRANS-TOWING-CAPACITY PIC X(9).
+           05 TRANS-OWNER-NAME PIC X(30).
+
+       FD CARFILE-CHANGELOG.
+       01 CHANGELOG-RECORD-OUT.
+           05 CL-TRANS-CODE PIC X(1).
+           05 FILLER PIC X(1).
+           05 CL-CAR-ID PIC X(6).
+           05 FILLER PIC X(1).
+           05 CL-BEFORE-MODEL PIC X(15).
+           05 CL-BEFORE-ENGINE PIC X(25).
+           05 CL-BEFORE-TOWING PIC X(9).
+           05 CL-BEFORE-OWNER PIC X(30).
+           05 FILLER PIC X(1).
+           05 CL-AFTER-MODEL PIC X(15).
+           05 CL-AFTER-ENGINE PIC X(25).
+           05 CL-AFTER-TOWING PIC X(9).
+           05 CL-AFTER-OWNER PIC X(30).
+           05 FILLER PIC X(1).
+           05 CL-STATUS PIC X(25).
+
+       WORKING-STORAGE SECTION.
+
+       01 CONTROL-FIELDS.
+           05 TRANS-EOF-FLG PIC 9 VALUE 0.
+           05 TRANS-READ-CNT PIC 9(6) VALUE 0.
+           05 TRANS-APPLIED-CNT PIC 9(6) VALUE 0.
+           05 TRANS-REJECTED-CNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       100-APPLY-TRANSACTIONS.
+           PERFORM 201-INITIATE-MAINT.
+           PERFORM 202-PROCESS-ONE-TRANSACTION
+                UNTIL TRANS-EOF-FLG EQUAL 1.
+           PERFORM 205-DISPLAY-CONTROL-TOTALS.
+           PERFORM 203-CLOSE-MAINT-FILES.
+           STOP RUN.
+
+       201-INITIATE-MAINT.
+           PERFORM 301-OPEN-MAINT-FILES.
+           PERFORM 303-READ-TRANSACTION.
+
+       202-PROCESS-ONE-TRANSACTION.
+           PERFORM 304-APPLY-TRANSACTION.
+           PERFORM 303-READ-TRANSACTION.
+
+       203-CLOSE-MAINT-FILES.
+           CLOSE CAR-FILE-IO
+                 CARTRANS-IN
+                 CARFILE-CHANGELOG.
+
+       205-DISPLAY-CONTROL-TOTALS.
+           DISPLAY SPACE.
+           DISPLAY "MAINTENANCE RUN TOTALS".
+           DISPLAY "  TRANSACTIONS READ:     " TRANS-READ-CNT.
+           DISPLAY "  TRANSACTIONS APPLIED:  " TRANS-APPLIED-CNT.
+           DISPLAY "  TRANSACTIONS REJECTED: " TRANS-REJECTED-CNT.
+
+       301-OPEN-MAINT-FILES.
+           OPEN I-O CAR-FILE-IO.
+           OPEN INPUT CARTRANS-IN.
+           OPEN OUTPUT CARFILE-CHANGELOG.
+
+       303-READ-TRANSACTION.
+           READ CARTRANS-IN
+               AT END MOVE 1 TO TRANS-EOF-FLG
+               NOT AT END ADD 1 TO TRANS-READ-CNT
+           END-READ.
+
+       304-APPLY-TRANSACTION.
+           MOVE SPACES TO CHANGELOG-RECORD-OUT.
+           EVALUATE TRANS-CODE
+               WHEN "A"
+                   PERFORM 305-APPLY-ADD
+               WHEN "C"
+                   PERFORM 306-APPLY-CHANGE
+               WHEN "D"
+                   PERFORM 307-APPLY-DELETE
+               WHEN OTHER
+                   PERFORM 308-LOG-UNKNOWN-CODE
+           END-EVALUATE.
+           PERFORM 309-WRITE-CHANGELOG.
+
+       305-APPLY-ADD.
+           MOVE TRANS-CAR-ID TO CAR-ID.
+           READ CAR-FILE-IO
+               INVALID KEY
+                   MOVE SPACES TO CL-BEFORE-MODEL CL-BEFORE-ENGINE
+                                  CL-BEFORE-TOWING CL-BEFORE-OWNER
+                   MOVE TRANS-CAR-ID TO CAR-ID
+                   MOVE TRANS-CAR-MODEL TO CAR-MODEL
+                   MOVE TRANS-ENGINE TO ENGINE
+                   MOVE TRANS-TOWING-CAPACITY TO TOWING-CAPACITY
+                   MOVE TRANS-OWNER-NAME TO OWNER-NAME
+                   WRITE CAR-RECORD-IN
+                   MOVE CAR-MODEL TO CL-AFTER-MODEL
+                   MOVE ENGINE TO CL-AFTER-ENGINE
+                   MOVE TOWING-CAPACITY TO CL-AFTER-TOWING
+                   MOVE OWNER-NAME TO CL-AFTER-OWNER
+                   MOVE "ADDED" TO CL-STATUS
+                   ADD 1 TO TRANS-APPLIED-CNT
+               NOT INVALID KEY
+                   MOVE CAR-MODEL TO CL-BEFORE-MODEL
+                   MOVE ENGINE TO CL-BEFORE-ENGINE
+                   MOVE TOWING-CAPACITY TO CL-BEFORE-TOWING
+                   MOVE OWNER-NAME TO CL-BEFORE-OWNER
+                   MOVE SPACES TO CL-AFTER-MODEL CL-AFTER-ENGINE
+                                  CL-AFTER-TOWING CL-AFTER-OWNER
+                   MOVE "REJECTED-DUPLICATE-KEY" TO CL-STATUS
+                   ADD 1 TO TRANS-REJECTED-CNT
+           END-READ.
+
+       306-APPLY-CHANGE.
+           MOVE TRANS-CAR-ID TO CAR-ID.
+           READ CAR-FILE-IO
+               INVALID KEY
+                   MOVE SPACES TO CL-BEFORE-MODEL CL-BEFORE-ENGINE
+                                  CL-BEFORE-TOWING CL-BEFORE-OWNER
+                   MOVE SPACES TO CL-AFTER-MODEL CL-AFTER-ENGINE
+                                  CL-AFTER-TOWING CL-AFTER-OWNER
+                   MOVE "REJECTED-NOT-FOUND" TO CL-STATUS
+                   ADD 1 TO TRANS-REJECTED-CNT
+               NOT INVALID KEY
+                   MOVE CAR-MODEL TO CL-BEFORE-MODEL
+                   MOVE ENGINE TO CL-BEFORE-ENGINE
+                   MOVE TOWING-CAPACITY TO CL-BEFORE-TOWING
+                   MOVE OWNER-NAME TO CL-BEFORE-OWNER
+                   MOVE TRANS-CAR-MODEL TO CAR-MODEL
+                   MOVE TRANS-ENGINE TO ENGINE
+                   MOVE TRANS-TOWING-CAPACITY TO TOWING-CAPACITY
+                   MOVE TRANS-OWNER-NAME TO OWNER-NAME
+                   REWRITE CAR-RECORD-IN
+                   MOVE CAR-MODEL TO CL-AFTER-MODEL
+                   MOVE ENGINE TO CL-AFTER-ENGINE
+                   MOVE TOWING-CAPACITY TO CL-AFTER-TOWING
+                   MOVE OWNER-NAME TO CL-AFTER-OWNER
+                   MOVE "CHANGED" TO CL-STATUS
+                   ADD 1 TO TRANS-APPLIED-CNT
+           END-READ.
+
+       307-APPLY-DELETE.
+           MOVE TRANS-CAR-ID TO CAR-ID.
+           MOVE SPACES TO CL-AFTER-MODEL CL-AFTER-ENGINE
+                          CL-AFTER-TOWING CL-AFTER-OWNER.
+           READ CAR-FILE-IO
+               INVALID KEY
+                   MOVE SPACES TO CL-BEFORE-MODEL CL-BEFORE-ENGINE
+                                  CL-BEFORE-TOWING CL-BEFORE-OWNER
+                   MOVE "REJECTED-NOT-FOUND" TO CL-STATUS
+                   ADD 1 TO TRANS-REJECTED-CNT
+               NOT INVALID KEY
+                   MOVE CAR-MODEL TO CL-BEFORE-MODEL
+                   MOVE ENGINE TO CL-BEFORE-ENGINE
+                   MOVE TOWING-CAPACITY TO CL-BEFORE-TOWING
+                   MOVE OWNER-NAME TO CL-BEFORE-OWNER
+                   DELETE CAR-FILE-IO
+                   MOVE "DELETED" TO CL-STATUS
+                   ADD 1 TO TRANS-APPLIED-CNT
+           END-READ.
+
+       308-LOG-UNKNOWN-CODE.
+           MOVE SPACES TO CL-BEFORE-MODEL CL-BEFORE-ENGINE
+                          CL-BEFORE-TOWING CL-BEFORE-OWNER.
+           MOVE SPACES TO CL-AFTER-MODEL CL-AFTER-ENGINE
+                          CL-AFTER-TOWING CL-AFTER-OWNER.
+           MOVE "REJECTED-BAD-TRANS-CODE" TO CL-STATUS.
+           ADD 1 TO TRANS-REJECTED-CNT.
+
+       309-WRITE-CHANGELOG.
+           MOVE TRANS-CODE TO CL-TRANS-CODE.
+           MOVE TRANS-CAR-ID TO CL-CAR-ID.
+           WRITE CHANGELOG-RECORD-OUT.
+
+       END PROGRAM CARMAINT.
