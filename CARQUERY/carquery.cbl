@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: List CAR-RECORD-IN rows matching an owner name or
+      *          engine value, instead of dumping the whole fleet
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARQUERY.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CAR-ID.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC 9 VALUE 0.
+           05 MATCH-CNT PIC 9(6) VALUE 0.
+
+       01 SEARCH-CRITERIA.
+           05 SEARCH-TYPE PIC X(1) VALUE SPACE.
+           05 SEARCH-VALUE PIC X(30) VALUE SPACES.
+
+       01 REPORT-HEADING-1.
+           05 FILLER PIC X(6) VALUE "CAR ID".
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 FILLER PIC X(15) VALUE "CAR MODEL".
+           05 FILLER PIC X(25) VALUE "ENGINE".
+           05 FILLER PIC X(15) VALUE "TOWING CAP".
+           05 FILLER PIC X(30) VALUE "OWNER NAME".
+
+       01 DETAIL-LINE.
+           05 DL-CAR-ID PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 DL-CAR-MODEL PIC X(15).
+           05 DL-ENGINE PIC X(25).
+           05 DL-TOWING-CAPACITY PIC X(15).
+           05 DL-OWNER-NAME PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       100-QUERY-CAR-LIST.
+           PERFORM 201-INITIATE-QUERY.
+           PERFORM 202-CHECK-ONE-CAR-RECORD
+                UNTIL EOF-FLG EQUAL 1.
+           PERFORM 205-DISPLAY-QUERY-TOTALS.
+           PERFORM 203-CLOSE-CAR-FILE.
+           STOP RUN.
+
+       201-INITIATE-QUERY.
+           PERFORM 210-GET-SEARCH-CRITERIA.
+           PERFORM 301-OPEN-CAR-FILE.
+           PERFORM 304-DISPLAY-PAGE-HEADING.
+           PERFORM 303-READ-CAR-RECORD.
+
+       202-CHECK-ONE-CAR-RECORD.
+           PERFORM 302-CHECK-FOR-MATCH.
+           PERFORM 303-READ-CAR-RECORD.
+
+       203-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-IN.
+
+       205-DISPLAY-QUERY-TOTALS.
+           DISPLAY SPACE.
+           DISPLAY "MATCHING RECORDS: " MATCH-CNT.
+
+       210-GET-SEARCH-CRITERIA.
+           DISPLAY "SEARCH BY (O)WNER OR (E)NGINE: " WITH NO ADVANCING.
+           ACCEPT SEARCH-TYPE.
+           DISPLAY "SEARCH VALUE: " WITH NO ADVANCING.
+           ACCEPT SEARCH-VALUE.
+
+       301-OPEN-CAR-FILE.
+           OPEN INPUT CAR-FILE-IN.
+
+       302-CHECK-FOR-MATCH.
+           EVALUATE TRUE
+               WHEN SEARCH-TYPE EQUAL "O" OR "o"
+                   IF OWNER-NAME EQUAL SEARCH-VALUE
+                       PERFORM 306-DISPLAY-MATCH
+                   END-IF
+               WHEN SEARCH-TYPE EQUAL "E" OR "e"
+                   IF ENGINE EQUAL SEARCH-VALUE
+                       PERFORM 306-DISPLAY-MATCH
+                   END-IF
+           END-EVALUATE.
+
+       303-READ-CAR-RECORD.
+           READ CAR-FILE-IN
+               AT END MOVE 1 TO EOF-FLG.
+
+       304-DISPLAY-PAGE-HEADING.
+           DISPLAY "CAR QUERY REPORT".
+           DISPLAY REPORT-HEADING-1.
+
+       306-DISPLAY-MATCH.
+           MOVE CAR-ID TO DL-CAR-ID.
+           MOVE CAR-MODEL TO DL-CAR-MODEL.
+           MOVE ENGINE TO DL-ENGINE.
+           MOVE TOWING-CAPACITY TO DL-TOWING-CAPACITY.
+           MOVE OWNER-NAME TO DL-OWNER-NAME.
+           DISPLAY DETAIL-LINE.
+           ADD 1 TO MATCH-CNT.
+
+       END PROGRAM CARQUERY.
