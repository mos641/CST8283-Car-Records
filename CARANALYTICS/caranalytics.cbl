@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: Fleet analytics report showing minimum, maximum, and
+      *          average TOWING-CAPACITY grouped by ENGINE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARANALYTICS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CAR-ID.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC 9 VALUE 0.
+           05 TOTAL-READ-CNT PIC 9(6) VALUE 0.
+           05 TOTAL-SKIPPED-CNT PIC 9(6) VALUE 0.
+           05 ENGINE-FOUND-FLG PIC 9 VALUE 0.
+           05 ENGINE-OVERFLOW-CNT PIC 9(6) VALUE 0.
+
+       COPY TOWCAPWS.
+
+       01 ENGINE-STATS-TABLE.
+           05 ENGINE-STATS-USED PIC 9(4) VALUE 0.
+           05 ENGINE-STATS-ENTRY OCCURS 50 TIMES
+                   INDEXED BY ES-IDX.
+               10 ES-ENGINE-NAME PIC X(25).
+               10 ES-COUNT PIC 9(6).
+               10 ES-SUM PIC 9(11).
+               10 ES-MIN PIC 9(9).
+               10 ES-MAX PIC 9(9).
+
+       01 REPORT-HEADING-1.
+           05 FILLER PIC X(25) VALUE "ENGINE".
+           05 FILLER PIC X(7) VALUE "  COUNT".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE " MIN TOWING".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE " MAX TOWING".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE " AVG TOWING".
+
+       01 REPORT-HEADING-2.
+           05 FILLER PIC X(25) VALUE ALL "-".
+           05 FILLER PIC X(7) VALUE ALL "-".
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE ALL "-".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(11) VALUE ALL "-".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(13) VALUE ALL "-".
+
+       01 DETAIL-LINE.
+           05 DL-ENGINE PIC X(25).
+           05 DL-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 DL-MIN PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-MAX PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-AVG PIC ZZZ,ZZZ,ZZ9.9.
+
+       PROCEDURE DIVISION.
+
+       100-PRODUCE-ANALYTICS-REPORT.
+           PERFORM 201-INITIATE-ANALYTICS.
+           PERFORM 202-ACCUMULATE-ONE-CAR-RECORD
+                UNTIL EOF-FLG EQUAL 1.
+           PERFORM 205-DISPLAY-ANALYTICS-REPORT.
+           PERFORM 203-CLOSE-CAR-FILE.
+           STOP RUN.
+
+       201-INITIATE-ANALYTICS.
+           PERFORM 301-OPEN-CAR-FILE.
+           PERFORM 303-READ-CAR-RECORD.
+
+       202-ACCUMULATE-ONE-CAR-RECORD.
+           PERFORM 307-TALLY-ENGINE-STATS.
+           PERFORM 303-READ-CAR-RECORD.
+
+       203-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-IN.
+
+       205-DISPLAY-ANALYTICS-REPORT.
+           DISPLAY "FLEET TOWING CAPACITY ANALYTICS REPORT".
+           DISPLAY REPORT-HEADING-1.
+           DISPLAY REPORT-HEADING-2.
+           PERFORM VARYING ES-IDX FROM 1 BY 1
+                   UNTIL ES-IDX > ENGINE-STATS-USED
+               PERFORM 306-DISPLAY-ONE-ENGINE-LINE
+           END-PERFORM.
+           DISPLAY SPACE.
+           DISPLAY "RECORDS READ:    " TOTAL-READ-CNT.
+           DISPLAY "RECORDS SKIPPED: " TOTAL-SKIPPED-CNT
+                   " (non-numeric towing capacity)".
+           IF ENGINE-OVERFLOW-CNT > 0
+               DISPLAY "ENGINE TYPES NOT TALLIED (TABLE FULL): "
+                       ENGINE-OVERFLOW-CNT
+           END-IF.
+
+       301-OPEN-CAR-FILE.
+           OPEN INPUT CAR-FILE-IN.
+
+       303-READ-CAR-RECORD.
+           READ CAR-FILE-IN
+               AT END MOVE 1 TO EOF-FLG
+               NOT AT END ADD 1 TO TOTAL-READ-CNT
+           END-READ.
+
+       306-DISPLAY-ONE-ENGINE-LINE.
+           MOVE ES-ENGINE-NAME (ES-IDX) TO DL-ENGINE.
+           MOVE ES-COUNT (ES-IDX) TO DL-COUNT.
+           MOVE ES-MIN (ES-IDX) TO DL-MIN.
+           MOVE ES-MAX (ES-IDX) TO DL-MAX.
+           COMPUTE DL-AVG ROUNDED =
+                   ES-SUM (ES-IDX) / ES-COUNT (ES-IDX).
+           DISPLAY DETAIL-LINE.
+
+       307-TALLY-ENGINE-STATS.
+           PERFORM 9800-CONVERT-TOWING-CAPACITY.
+           IF TOWING-CAPACITY-VALID-FLG EQUAL 0
+               ADD 1 TO TOTAL-SKIPPED-CNT
+           ELSE
+               MOVE 0 TO ENGINE-FOUND-FLG
+               PERFORM VARYING ES-IDX FROM 1 BY 1
+                       UNTIL ES-IDX > ENGINE-STATS-USED
+                   IF ES-ENGINE-NAME (ES-IDX) EQUAL ENGINE
+                       PERFORM 308-UPDATE-ENGINE-STATS
+                       MOVE 1 TO ENGINE-FOUND-FLG
+                   END-IF
+               END-PERFORM
+               IF ENGINE-FOUND-FLG EQUAL 0
+                   IF ENGINE-STATS-USED < 50
+                       PERFORM 309-ADD-ENGINE-STATS
+                   ELSE
+                       ADD 1 TO ENGINE-OVERFLOW-CNT
+                   END-IF
+               END-IF
+           END-IF.
+
+       308-UPDATE-ENGINE-STATS.
+           ADD 1 TO ES-COUNT (ES-IDX).
+           ADD TOWING-CAPACITY-NUM TO ES-SUM (ES-IDX).
+           IF TOWING-CAPACITY-NUM < ES-MIN (ES-IDX)
+               MOVE TOWING-CAPACITY-NUM TO ES-MIN (ES-IDX)
+           END-IF.
+           IF TOWING-CAPACITY-NUM > ES-MAX (ES-IDX)
+               MOVE TOWING-CAPACITY-NUM TO ES-MAX (ES-IDX)
+           END-IF.
+
+       309-ADD-ENGINE-STATS.
+           ADD 1 TO ENGINE-STATS-USED.
+           SET ES-IDX TO ENGINE-STATS-USED.
+           MOVE ENGINE TO ES-ENGINE-NAME (ES-IDX).
+           MOVE 1 TO ES-COUNT (ES-IDX).
+           MOVE TOWING-CAPACITY-NUM TO ES-SUM (ES-IDX).
+           MOVE TOWING-CAPACITY-NUM TO ES-MIN (ES-IDX).
+           MOVE TOWING-CAPACITY-NUM TO ES-MAX (ES-IDX).
+
+       COPY TOWCAPPR.
+
+       END PROGRAM CARANALYTICS.
