@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Shared working-storage fields for converting the on-disk
+      * CAR-DATA TOWING-CAPACITY (space-padded text) to a usable
+      * numeric value. Populate via COPY TOWCAPPR in the PROCEDURE
+      * DIVISION (see 9800-CONVERT-TOWING-CAPACITY).
+      ******************************************************************
+       01 TOWING-CAPACITY-NUM PIC 9(9) VALUE 0.
+       01 TOWING-CAPACITY-VALID-FLG PIC 9 VALUE 0.
