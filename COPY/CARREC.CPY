@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared car record layout for CARFILE.TXT (indexed by CAR-ID)
+      ******************************************************************
+       01 CAR-RECORD-IN.
+           05 CAR-ID PIC X(6).
+           05 CAR-MODEL PIC X(15).
+           05 CAR-DATA.
+               10 ENGINE PIC X(25).
+               10 TOWING-CAPACITY PIC X(9).
+               10 OWNER-NAME PIC X(30).
