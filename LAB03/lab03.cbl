@@ -14,23 +14,111 @@
        FILE-CONTROL.
            SELECT CAR-FILE-IN
                ASSIGN TO "..\CARFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CAR-ID.
+
+           SELECT CARFILE-REJECTS
+               ASSIGN TO "..\CARFILE-REJECTS.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CARFILE-RESTART
+               ASSIGN TO "..\CARFILE-RESTART.CTL"
+                   ORGANIZATION IS RELATIVE
+                   ACCESS MODE IS RANDOM
+                   RELATIVE KEY IS RST-RELATIVE-KEY.
+
+           SELECT OPTIONAL CARFILE-AUDIT
+               ASSIGN TO "..\CARFILE-AUDIT.LOG"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD CAR-FILE-IN.
-       01 CAR-RECORD-IN.
-           05 CAR-MODEL PIC X(15).
-           05 CAR-DATA.
-               10 ENGINE PIC X(25).
-               10 TOWING-CAPACITY PIC X(9).
-               10 OWNER-NAME PIC X(30).
+           COPY CARREC.
+
+       FD CARFILE-REJECTS.
+       01 REJECT-RECORD-OUT.
+           05 RR-REASON-CODE PIC X(2).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 RR-REASON-TEXT PIC X(30).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 RR-CAR-ID PIC X(6).
+           05 RR-CAR-MODEL PIC X(15).
+           05 RR-ENGINE PIC X(25).
+           05 RR-TOWING-CAPACITY PIC X(9).
+           05 RR-OWNER-NAME PIC X(30).
+
+       FD CARFILE-RESTART.
+       01 RESTART-RECORD.
+           05 RST-LAST-CAR-MODEL PIC X(15).
+           05 RST-LAST-RECORD-NBR PIC 9(6).
+           05 RST-TOTAL-READ-CNT PIC 9(6).
+           05 RST-TOTAL-PROCESSED-CNT PIC 9(6).
+           05 RST-REJECT-CNT PIC 9(6).
+           05 RST-ENGINE-OVERFLOW-CNT PIC 9(6).
+           05 RST-ENGINE-TOTALS-USED PIC 9(4).
+           05 RST-ENGINE-TOTALS-ENTRY OCCURS 50 TIMES.
+               10 RST-ET-ENGINE-NAME PIC X(25).
+               10 RST-ET-ENGINE-COUNT PIC 9(6).
+
+       FD CARFILE-AUDIT.
+       01 AUDIT-RECORD-OUT.
+           05 AUD-RUN-DATETIME PIC X(21).
+           05 FILLER PIC X(1).
+           05 AUD-RECORDS-READ PIC X(6).
+           05 FILLER PIC X(1).
+           05 AUD-RECORDS-REJECTED PIC X(6).
+           05 FILLER PIC X(1).
+           05 AUD-RETURN-CODE PIC X(4).
 
        WORKING-STORAGE SECTION.
 
        01 CONTROL-FIELDS.
            05 EOF-FLG PIC 9 VALUE 0.
+           05 LINE-CNT PIC 9(4) VALUE 0.
+           05 PAGE-CNT PIC 9(4) VALUE 0.
+           05 REJECT-FLG PIC 9 VALUE 0.
+           05 REJECT-CNT PIC 9(6) VALUE 0.
+           05 TOTAL-READ-CNT PIC 9(6) VALUE 0.
+           05 TOTAL-PROCESSED-CNT PIC 9(6) VALUE 0.
+           05 ENGINE-FOUND-FLG PIC 9 VALUE 0.
+           05 WS-RETURN-CODE PIC 9(4) VALUE 0.
+           05 WS-SUB PIC 9(4) VALUE 0.
+           05 ENGINE-OVERFLOW-CNT PIC 9(6) VALUE 0.
+
+       01 RESTART-FIELDS.
+           05 STARTING-RECORD-NBR PIC 9(6) VALUE 0.
+           05 RST-RELATIVE-KEY PIC 9(4) VALUE 1.
+           05 CKPT-RECORD-EXISTS-FLG PIC 9 VALUE 0.
+
+       01 LINES-PER-PAGE PIC 9(4) VALUE 60.
+
+       01 ENGINE-TOTALS-TABLE.
+           05 ENGINE-TOTALS-USED PIC 9(4) VALUE 0.
+           05 ENGINE-TOTALS-ENTRY OCCURS 50 TIMES
+                   INDEXED BY ENG-IDX.
+               10 ET-ENGINE-NAME PIC X(25).
+               10 ET-ENGINE-COUNT PIC 9(6).
+
+       01 REPORT-HEADING-1.
+           05 FILLER PIC X(15) VALUE "CAR MODEL".
+           05 FILLER PIC X(25) VALUE "ENGINE".
+           05 FILLER PIC X(15) VALUE "TOWING CAP".
+           05 FILLER PIC X(30) VALUE "OWNER NAME".
+
+       01 REPORT-HEADING-2.
+           05 FILLER PIC X(15) VALUE ALL "-".
+           05 FILLER PIC X(25) VALUE ALL "-".
+           05 FILLER PIC X(15) VALUE ALL "-".
+           05 FILLER PIC X(30) VALUE ALL "-".
+
+       01 DETAIL-LINE.
+           05 DL-CAR-MODEL PIC X(15).
+           05 DL-ENGINE PIC X(25).
+           05 DL-TOWING-CAPACITY PIC X(15).
+           05 DL-OWNER-NAME PIC X(30).
 
        PROCEDURE DIVISION.
 
@@ -39,11 +127,21 @@
            PERFORM 202-DISPLAY-ONE-CAR-RECORD
                 UNTIL EOF-FLG EQUAL 1.
       *          2 TIMES.
+           PERFORM 205-DISPLAY-CONTROL-TOTALS.
+           PERFORM 206-SET-RETURN-CODE.
+           PERFORM 207-WRITE-AUDIT-ENTRY.
+           PERFORM 311-CLEAR-RESTART-CHECKPOINT.
            PERFORM 203-CLOSE-CAR-FILE.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
            STOP RUN.
 
        201-INITIATE-CAR-LIST.
            PERFORM 301-OPEN-CAR-FILE.
+           PERFORM 308-LOAD-RESTART-CHECKPOINT.
+           PERFORM 312-OPEN-REJECTS-FILE.
+           IF STARTING-RECORD-NBR > 0
+               PERFORM 309-SKIP-TO-CHECKPOINT
+           END-IF.
            PERFORM 303-READ-CAR-RECORD.
 
        202-DISPLAY-ONE-CAR-RECORD.
@@ -51,16 +149,204 @@
            PERFORM 303-READ-CAR-RECORD.
 
        203-CLOSE-CAR-FILE.
-           CLOSE CAR-FILE-IN.
+           CLOSE CAR-FILE-IN
+                 CARFILE-REJECTS
+                 CARFILE-RESTART
+                 CARFILE-AUDIT.
+
+       205-DISPLAY-CONTROL-TOTALS.
+           DISPLAY SPACE.
+           DISPLAY "CONTROL TOTALS".
+           DISPLAY "  RECORDS READ:      " TOTAL-READ-CNT.
+           DISPLAY "  RECORDS REJECTED:  " REJECT-CNT.
+           DISPLAY "  RECORDS PROCESSED: " TOTAL-PROCESSED-CNT.
+           DISPLAY "  BREAKDOWN BY ENGINE:".
+           PERFORM VARYING ENG-IDX FROM 1 BY 1
+                   UNTIL ENG-IDX > ENGINE-TOTALS-USED
+               DISPLAY "    " ET-ENGINE-NAME (ENG-IDX) ": "
+                       ET-ENGINE-COUNT (ENG-IDX)
+           END-PERFORM.
+           IF ENGINE-OVERFLOW-CNT > 0
+               DISPLAY "  ENGINE TYPES NOT TALLIED (TABLE FULL): "
+                       ENGINE-OVERFLOW-CNT
+           END-IF.
+
+       206-SET-RETURN-CODE.
+           IF REJECT-CNT > 0
+               MOVE 4 TO WS-RETURN-CODE
+           ELSE
+               MOVE 0 TO WS-RETURN-CODE
+           END-IF.
+
+       207-WRITE-AUDIT-ENTRY.
+           MOVE SPACES TO AUDIT-RECORD-OUT.
+           MOVE FUNCTION CURRENT-DATE TO AUD-RUN-DATETIME.
+           MOVE TOTAL-READ-CNT TO AUD-RECORDS-READ.
+           MOVE REJECT-CNT TO AUD-RECORDS-REJECTED.
+           MOVE WS-RETURN-CODE TO AUD-RETURN-CODE.
+           WRITE AUDIT-RECORD-OUT.
 
        301-OPEN-CAR-FILE.
            OPEN INPUT CAR-FILE-IN.
+           OPEN EXTEND CARFILE-AUDIT.
 
        302-DISPLAY-CAR-MODEL.
-           DISPLAY CAR-MODEL.
+           IF LINE-CNT EQUAL 0 OR LINE-CNT >= LINES-PER-PAGE
+               PERFORM 304-DISPLAY-PAGE-HEADING
+           END-IF.
+           MOVE CAR-MODEL TO DL-CAR-MODEL.
+           MOVE ENGINE TO DL-ENGINE.
+           MOVE TOWING-CAPACITY TO DL-TOWING-CAPACITY.
+           MOVE OWNER-NAME TO DL-OWNER-NAME.
+           DISPLAY DETAIL-LINE.
+           ADD 1 TO LINE-CNT.
+           ADD 1 TO TOTAL-PROCESSED-CNT.
+           PERFORM 307-TALLY-ENGINE-COUNT.
+           PERFORM 310-WRITE-CHECKPOINT.
 
        303-READ-CAR-RECORD.
-           READ CAR-FILE-IN
-               AT END MOVE 1 TO EOF-FLG.
+           MOVE 1 TO REJECT-FLG.
+           PERFORM UNTIL EOF-FLG EQUAL 1 OR REJECT-FLG EQUAL 0
+               READ CAR-FILE-IN
+                   AT END MOVE 1 TO EOF-FLG
+               END-READ
+               IF EOF-FLG NOT EQUAL 1
+                   ADD 1 TO TOTAL-READ-CNT
+                   PERFORM 305-VALIDATE-CAR-RECORD
+               END-IF
+           END-PERFORM.
+
+       304-DISPLAY-PAGE-HEADING.
+           ADD 1 TO PAGE-CNT.
+           MOVE 0 TO LINE-CNT.
+           IF PAGE-CNT > 1
+               DISPLAY SPACE
+           END-IF.
+           DISPLAY "CAR LIST REPORT" "   PAGE: " PAGE-CNT.
+           DISPLAY REPORT-HEADING-1.
+           DISPLAY REPORT-HEADING-2.
+
+       305-VALIDATE-CAR-RECORD.
+           MOVE 0 TO REJECT-FLG.
+           MOVE SPACES TO REJECT-RECORD-OUT.
+           EVALUATE TRUE
+               WHEN CAR-MODEL EQUAL SPACES
+                   MOVE 1 TO REJECT-FLG
+                   MOVE "01" TO RR-REASON-CODE
+                   MOVE "CAR MODEL MISSING" TO RR-REASON-TEXT
+               WHEN OWNER-NAME EQUAL SPACES
+                   MOVE 1 TO REJECT-FLG
+                   MOVE "02" TO RR-REASON-CODE
+                   MOVE "OWNER NAME MISSING" TO RR-REASON-TEXT
+               WHEN TOWING-CAPACITY EQUAL SPACES
+                   MOVE 1 TO REJECT-FLG
+                   MOVE "03" TO RR-REASON-CODE
+                   MOVE "TOWING CAPACITY MISSING" TO RR-REASON-TEXT
+               WHEN FUNCTION TRIM(TOWING-CAPACITY) NOT NUMERIC
+                   MOVE 1 TO REJECT-FLG
+                   MOVE "04" TO RR-REASON-CODE
+                   MOVE "TOWING CAPACITY NOT NUMERIC" TO RR-REASON-TEXT
+           END-EVALUATE.
+           IF REJECT-FLG EQUAL 1
+               PERFORM 306-WRITE-REJECT-RECORD
+               PERFORM 310-WRITE-CHECKPOINT
+           END-IF.
+
+       306-WRITE-REJECT-RECORD.
+           ADD 1 TO REJECT-CNT.
+           MOVE CAR-ID TO RR-CAR-ID.
+           MOVE CAR-MODEL TO RR-CAR-MODEL.
+           MOVE ENGINE TO RR-ENGINE.
+           MOVE TOWING-CAPACITY TO RR-TOWING-CAPACITY.
+           MOVE OWNER-NAME TO RR-OWNER-NAME.
+           WRITE REJECT-RECORD-OUT.
+
+       307-TALLY-ENGINE-COUNT.
+           MOVE 0 TO ENGINE-FOUND-FLG.
+           PERFORM VARYING ENG-IDX FROM 1 BY 1
+                   UNTIL ENG-IDX > ENGINE-TOTALS-USED
+               IF ET-ENGINE-NAME (ENG-IDX) EQUAL ENGINE
+                   ADD 1 TO ET-ENGINE-COUNT (ENG-IDX)
+                   MOVE 1 TO ENGINE-FOUND-FLG
+               END-IF
+           END-PERFORM.
+           IF ENGINE-FOUND-FLG EQUAL 0
+               IF ENGINE-TOTALS-USED < 50
+                   ADD 1 TO ENGINE-TOTALS-USED
+                   SET ENG-IDX TO ENGINE-TOTALS-USED
+                   MOVE ENGINE TO ET-ENGINE-NAME (ENG-IDX)
+                   MOVE 1 TO ET-ENGINE-COUNT (ENG-IDX)
+               ELSE
+                   ADD 1 TO ENGINE-OVERFLOW-CNT
+               END-IF
+           END-IF.
+
+       308-LOAD-RESTART-CHECKPOINT.
+           MOVE 0 TO STARTING-RECORD-NBR.
+           MOVE 1 TO RST-RELATIVE-KEY.
+           OPEN I-O CARFILE-RESTART.
+           READ CARFILE-RESTART
+               INVALID KEY
+                   MOVE 0 TO CKPT-RECORD-EXISTS-FLG
+               NOT INVALID KEY
+                   MOVE 1 TO CKPT-RECORD-EXISTS-FLG
+                   MOVE RST-LAST-RECORD-NBR TO STARTING-RECORD-NBR
+                   MOVE RST-TOTAL-READ-CNT TO TOTAL-READ-CNT
+                   MOVE RST-TOTAL-PROCESSED-CNT TO TOTAL-PROCESSED-CNT
+                   MOVE RST-REJECT-CNT TO REJECT-CNT
+                   MOVE RST-ENGINE-OVERFLOW-CNT TO ENGINE-OVERFLOW-CNT
+                   MOVE RST-ENGINE-TOTALS-USED TO ENGINE-TOTALS-USED
+                   PERFORM 313-RESTORE-ENGINE-TOTALS
+           END-READ.
+
+       309-SKIP-TO-CHECKPOINT.
+           PERFORM STARTING-RECORD-NBR TIMES
+               READ CAR-FILE-IN
+                   AT END MOVE 1 TO EOF-FLG
+               END-READ
+           END-PERFORM.
+
+       310-WRITE-CHECKPOINT.
+           MOVE SPACES TO RESTART-RECORD.
+           MOVE CAR-MODEL TO RST-LAST-CAR-MODEL.
+           MOVE TOTAL-READ-CNT TO RST-LAST-RECORD-NBR.
+           MOVE TOTAL-READ-CNT TO RST-TOTAL-READ-CNT.
+           MOVE TOTAL-PROCESSED-CNT TO RST-TOTAL-PROCESSED-CNT.
+           MOVE REJECT-CNT TO RST-REJECT-CNT.
+           MOVE ENGINE-OVERFLOW-CNT TO RST-ENGINE-OVERFLOW-CNT.
+           MOVE ENGINE-TOTALS-USED TO RST-ENGINE-TOTALS-USED.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > ENGINE-TOTALS-USED
+               MOVE ET-ENGINE-NAME (WS-SUB)
+                    TO RST-ET-ENGINE-NAME (WS-SUB)
+               MOVE ET-ENGINE-COUNT (WS-SUB)
+                    TO RST-ET-ENGINE-COUNT (WS-SUB)
+           END-PERFORM.
+           IF CKPT-RECORD-EXISTS-FLG EQUAL 1
+               REWRITE RESTART-RECORD
+           ELSE
+               WRITE RESTART-RECORD
+               MOVE 1 TO CKPT-RECORD-EXISTS-FLG
+           END-IF.
+
+       311-CLEAR-RESTART-CHECKPOINT.
+           CLOSE CARFILE-RESTART.
+           OPEN OUTPUT CARFILE-RESTART.
+
+       312-OPEN-REJECTS-FILE.
+           IF STARTING-RECORD-NBR > 0
+               OPEN EXTEND CARFILE-REJECTS
+           ELSE
+               OPEN OUTPUT CARFILE-REJECTS
+           END-IF.
+
+       313-RESTORE-ENGINE-TOTALS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > ENGINE-TOTALS-USED
+               MOVE RST-ET-ENGINE-NAME (WS-SUB)
+                    TO ET-ENGINE-NAME (WS-SUB)
+               MOVE RST-ET-ENGINE-COUNT (WS-SUB)
+                    TO ET-ENGINE-COUNT (WS-SUB)
+           END-PERFORM.
 
        END PROGRAM LAB03.
