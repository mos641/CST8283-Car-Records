@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Converts CAR-DATA's TOWING-CAPACITY (PIC X(9), space-padded)
+      * into TOWING-CAPACITY-NUM. Sets TOWING-CAPACITY-VALID-FLG to 0
+      * when the field is blank or non-numeric instead of raising an
+      * error, so callers can skip it the way this suite's own
+      * validation/tally logic does. Requires COPY CARREC (for
+      * TOWING-CAPACITY) and COPY TOWCAPWS (for the fields below) to
+      * already be in scope.
+      ******************************************************************
+       9800-CONVERT-TOWING-CAPACITY.
+           MOVE 1 TO TOWING-CAPACITY-VALID-FLG.
+           MOVE 0 TO TOWING-CAPACITY-NUM.
+           IF TOWING-CAPACITY EQUAL SPACES
+                   OR FUNCTION TRIM(TOWING-CAPACITY) NOT NUMERIC
+               MOVE 0 TO TOWING-CAPACITY-VALID-FLG
+           ELSE
+               COMPUTE TOWING-CAPACITY-NUM =
+                       FUNCTION NUMVAL(FUNCTION TRIM(TOWING-CAPACITY))
+           END-IF.
