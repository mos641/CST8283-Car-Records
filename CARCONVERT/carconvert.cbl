@@ -0,0 +1,95 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: One-time conversion of the original LINE SEQUENTIAL
+      *          CARFILE.TXT (no CAR-ID) into the ORGANIZATION IS
+      *          INDEXED CARFILE.TXT keyed by CAR-ID that LAB03,
+      *          CARLOOKUP, CARMAINT, CARQUERY and CARANALYTICS expect.
+      *          Run once against the old file before those programs
+      *          are used against the shop's existing data; assigns a
+      *          sequential, unique CAR-ID to each old record in the
+      *          order it is read.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARCONVERT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OLD-CAR-FILE-IN
+               ASSIGN TO "..\CARFILE-OLD.TXT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-FILE-OUT
+               ASSIGN TO "..\CARFILE.TXT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS CAR-ID.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD OLD-CAR-FILE-IN.
+       01 OLD-CAR-RECORD-IN.
+           05 OLD-CAR-MODEL PIC X(15).
+           05 OLD-CAR-DATA.
+               10 OLD-ENGINE PIC X(25).
+               10 OLD-TOWING-CAPACITY PIC X(9).
+               10 OLD-OWNER-NAME PIC X(30).
+
+       FD CAR-FILE-OUT.
+           COPY CARREC.
+
+       WORKING-STORAGE SECTION.
+
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC 9 VALUE 0.
+           05 TOTAL-CONVERTED-CNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       100-CONVERT-CAR-FILE.
+           PERFORM 201-INITIATE-CONVERSION.
+           PERFORM 202-CONVERT-ONE-CAR-RECORD
+                UNTIL EOF-FLG EQUAL 1.
+           PERFORM 205-DISPLAY-CONVERSION-TOTALS.
+           PERFORM 203-CLOSE-CAR-FILES.
+           STOP RUN.
+
+       201-INITIATE-CONVERSION.
+           PERFORM 301-OPEN-CAR-FILES.
+           PERFORM 303-READ-OLD-CAR-RECORD.
+
+       202-CONVERT-ONE-CAR-RECORD.
+           PERFORM 302-WRITE-NEW-CAR-RECORD.
+           PERFORM 303-READ-OLD-CAR-RECORD.
+
+       203-CLOSE-CAR-FILES.
+           CLOSE OLD-CAR-FILE-IN
+                 CAR-FILE-OUT.
+
+       205-DISPLAY-CONVERSION-TOTALS.
+           DISPLAY SPACE.
+           DISPLAY "RECORDS CONVERTED: " TOTAL-CONVERTED-CNT.
+
+       301-OPEN-CAR-FILES.
+           OPEN INPUT OLD-CAR-FILE-IN.
+           OPEN OUTPUT CAR-FILE-OUT.
+
+       302-WRITE-NEW-CAR-RECORD.
+           ADD 1 TO TOTAL-CONVERTED-CNT.
+           MOVE TOTAL-CONVERTED-CNT TO CAR-ID.
+           MOVE OLD-CAR-MODEL TO CAR-MODEL.
+           MOVE OLD-ENGINE TO ENGINE.
+           MOVE OLD-TOWING-CAPACITY TO TOWING-CAPACITY.
+           MOVE OLD-OWNER-NAME TO OWNER-NAME.
+           WRITE CAR-RECORD-IN.
+
+       303-READ-OLD-CAR-RECORD.
+           READ OLD-CAR-FILE-IN
+               AT END MOVE 1 TO EOF-FLG.
+
+       END PROGRAM CARCONVERT.
